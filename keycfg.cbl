@@ -0,0 +1,76 @@
+
+       PROGRAM-ID. keycfg.
+
+      *> carrega as chaves de decriptar/encriptar de um arquivo de
+      *> acesso restrito (tblKeyStore), fora do fonte, para permitir
+      *> a rotacao das chaves da integracao com o whatsapp sem
+      *> recompilar/redistribuir os programas que usam Crypt.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+
+        select keystore assign to "tblKeyStore"
+               organization is line sequential
+               file status is fsKeystore
+       .
+
+       DATA DIVISION.
+       FILE SECTION.
+       fd keystore.
+       01 keystore-line          pic x(80).
+
+       WORKING-STORAGE SECTION.
+       77 fsKeystore             pic x(2).
+          88 valid-Keystore         value is "00" thru "09".
+       77 ks-tag                 pic x(10).
+       77 ks-value               pic x(64).
+
+       LINKAGE SECTION.
+       77 lk-dkey                pic x(64).
+       77 lk-ekey                pic x(64).
+       77 lk-key-status          pic x(02).
+
+       PROCEDURE DIVISION USING lk-dkey, lk-ekey, lk-key-status.
+       INICIO.
+           move spaces to lk-dkey
+           move spaces to lk-ekey
+
+           open input keystore
+           if not valid-Keystore
+              move "02" to lk-key-status
+              go to keycfg-exit
+           end-if
+
+           perform until fsKeystore = "10"
+               read keystore into keystore-line
+                    at end
+                       move "10" to fsKeystore
+                    not at end
+                       perform PARSE-KEYSTORE-LINE
+               end-read
+           end-perform
+
+           close keystore
+
+           if lk-dkey = spaces or lk-ekey = spaces
+              move "03" to lk-key-status
+           else
+              move "00" to lk-key-status
+           end-if.
+
+       keycfg-exit.
+           goback.
+
+       PARSE-KEYSTORE-LINE.
+           move spaces to ks-tag
+           move spaces to ks-value
+           unstring keystore-line delimited by "="
+               into ks-tag ks-value
+           end-unstring
+
+           if ks-tag(1:4) = "DKEY"
+              move ks-value to lk-dkey
+           end-if
+           if ks-tag(1:4) = "EKEY"
+              move ks-value to lk-ekey
+           end-if.
