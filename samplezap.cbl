@@ -3,145 +3,161 @@
        CONFIGURATION SECTION.
        special-names.
        decimal-point is comma.
-       
+
        repository.
         class web-area as "com.iscobol.rts.HTTPHandler"
         class Crypt as "com.interon.cryptography.Decipher"
-        class Blockexception as 
+        class Blockexception as
              "javax.crypto.IllegalBlockSizeException"
-       .
-           
-       INPUT-OUTPUT SECTION.
-       FILE-CONTROL.
-           
-        select product assign to  "tblProduct"
-               organization is indexed
-               access mode is dynamic
-               record key is productPK = productCode
-               lock mode is automatic
-               file status is fsTblProduct
+        class GeneralException as "java.lang.Exception"
        .
 
-       DATA DIVISION.
-       FILE SECTION.
-       fd product.
-       01 tblProductRec.
-          03 productCode pic x(15).
-          03 productName pic x(150).
-          03 productCategory pic x(100).
-          03 productQuantity pic ZZZZZ.
-          03 productPrice pic ZZZ.ZZZ,ZZ.
-          03 productURL pic x(300).
-          03 productDescription pic x(300).
-
        WORKING-STORAGE SECTION.
-       77 fsTblProduct pic x(2).
-          88 valid-Product         value is "00" thru "09".
        77  bf                  object reference Crypt.
-       77  dkey                pic x any length
-           value "NV2M5TnBxtHznZiBF85yNEP1FbnPPqvD".
-       77  ekey                pic x any length
-           value "lgmsTAiDqINHDQgu58gM2d3AKpPwV/tM".
+       77  wsException         object reference GeneralException.
+       77  ws-err-msg          pic x(200).
+       77  ws-err-class        pic x(60).
+       77  ws-err-stage        pic x(10).
+       77  dkey                pic x any length.
+       77  ekey                pic x any length.
+       77  ws-dkey             pic x(64).
+       77  ws-ekey             pic x(64).
+       77  ws-key-status       pic x(02).
        77  crypt-text          pic x any length.
        77  crypt-iv            pic x any length.
        77  json-text           pic x any length.
        77  finalresponse       pic x any length.
        77  newIV               pic x any length.
-       77  ws-status           pic x(2).
-		  
-       *> variavel para atribuir o codigo digitado pelo usuario  
+       77  ws-lookup-code      pic x(15).
+       77  ws-req-locale       pic x(05).
+       copy "lkupresult.cpy".
+
+       *> variavel para atribuir o codigo digitado pelo usuario
          01  getcode identified by "".
              03 identified by "produtoCodigo".
                 05 prdcode      pic x any length.
-                
-       *> variavel para atribuir o IV (Initial Vector)
+
+       *> variavel para atribuir o IV (Initial Vector) e o locale do
+       *> preco na resposta ("BR" virgula decimal, outros ponto
+       *> decimal - default "BR" quando o app nao manda nada)
          01  annaexec identified by "".
              03 identified by "ANNAEXEC".
-                05 receivedIV   pic x any length. 
+                05 receivedIV   pic x any length.
+                05 reqLocale    pic x any length.
 
        LINKAGE SECTION.
         01  comm-area object reference web-area.
-       
+
        PROCEDURE DIVISION USING comm-area.
        INICIO.
-           
-       *> recebe as variaveis vindas do whatsapp 
+
+       *> recebe as variaveis vindas do whatsapp
        comm-area:>accept(annaexec).
        comm-area:>accept (getcode).
-       
+
+       *> chaves de decriptar/encriptar vem de um arquivo de acesso
+       *> restrito, fora do fonte, para permitir a rotacao das
+       *> chaves sem recompilar o programa
+       call "keycfg" using ws-dkey, ws-ekey, ws-key-status
+
+      *> chaveiro fora do ar ou com uma chave em branco - nao da para
+      *> decriptar nada, entao nem chega a instanciar o Crypt
+       if ws-key-status <> "00"
+          comm-area:>displayText("servico temporariamente indisponivel")
+          goback
+       end-if.
+
+       move ws-dkey to dkey
+       move ws-ekey to ekey
+
        *> cria uma instancia da classe Decipher
        set bf to Crypt:>new()
-        
-       *> necessario utilizar TRY / CATCH pois podem ocorrer excecoes    
+
+       *> necessario utilizar TRY / CATCH pois podem ocorrer excecoes
        try
        *> o valor do codigo recebido deve ser decriptado
-       *> sendo passado como parametro para o metodo "isDecrypt" 
+       *> sendo passado como parametro para o metodo "isDecrypt"
        *> junto com a chave de decriptar e o IV recebido
        *> em seguida o valor sera atribuido para a variavel "prdcode"
-          set prdcode 
-              to bf:>"iscDecrypt"(prdcode, dkey, receivedIV) 
-              
+          set prdcode
+              to bf:>"iscDecrypt"(prdcode, dkey, receivedIV)
+
         catch Blockexception
               comm-area:>displayText("erro BlockException")
-       end-try. 
-			      
-       set environment "file.index" to "jisam"
-       open input product
-       move $upper-case(prdcode) to productCode with convert
-       start product key = productPK 
-       read product with no lock
-            
-       if not valid-product
-           initialize tblProductRec
-           move 'no' to ws-status 
-         else
-           move 'ok' to ws-status
-       end-if
-       
-       *> monta o json de resposta para o whatsapp  
-       string 
+              goback
+
+       *> qualquer outra excecao (padding invalido, IV nulo, chave
+       *> vencida, etc) tambem precisa ser tratada, para o cliente
+       *> nao ficar sem resposta e a sessao nao cair
+        catch GeneralException into wsException
+              set ws-err-msg to wsException:>"getMessage"()
+              set ws-err-class to wsException:>"getClass"():>"getName"()
+              comm-area:>displayText("por favor, tente novamente")
+              move "DECRYPT" to ws-err-stage
+              call "errlog" using ws-err-stage, ws-err-class, ws-err-msg
+              goback
+       end-try.
+
+       *> a leitura do catalogo e a gravacao do log de auditoria
+       *> ficam num programa a parte (prodlkup), reaproveitado
+       *> tambem pelo samplezaplist quando vem mais de um codigo
+       *> na mesma requisicao
+       move $upper-case(prdcode) to ws-lookup-code
+       move reqLocale to ws-req-locale
+       call "prodlkup" using ws-lookup-code, ws-req-locale, lkupResult
+
+      *> tblProduct pode estar indisponivel (fora do ar ou bloqueado
+      *> pela manutencao) - avisa o cliente e encerra sem tentar
+      *> montar/encriptar uma resposta com o catalogo vazio
+       if lkStatus = "na"
+          comm-area:>displayText("servico temporariamente indisponivel")
+          goback
+       end-if.
+
+       *> monta o json de resposta para o whatsapp
+       string
        '['
         '{'
         '"PropName": "Container001",'
         '"PropValue":'
            '['
-       
+
              '{'
               '"PropName": "Alias",'
               '"PropValue": "parmsProduct"'
              '},'
-       
+
              '{'
               '"PropName": "Type",'
               '"PropValue": "EXECFUNCTION"'
              '},'
-       
+
             '{'
              '"PropName": "EXPRESSION",'
              '"PropValue":'
-                   '"AddParm(prodNam,' productName ')'
-                    'AddParm(prodCat,' productCategory ')'
-                    'AddParm(prodQtd,' productQuantity ')'
-                    'AddParm(prodPri,' productPrice')'
-                    'AddParm(prodDes,' productDescription ')'
-                    'AddParm(prodURLimg,' productURL ')'
-                    'AddParm(status, ' ws-status ')"'
+                   '"AddParm(prodNam,' lkName ')'
+                    'AddParm(prodCat,' lkCategory ')'
+                    'AddParm(prodQtd,' lkQuantity ')'
+                    'AddParm(prodPri,' lkPriceText ')'
+                    'AddParm(prodDes,' lkDescription ')'
+                    'AddParm(prodURLimg,' lkURL ')'
+                    'AddParm(stockStatus,' lkStockStatus ')'
+                    'AddParm(status, ' lkStatus ')"'
            '}'
-           
+
           ']'
         '}'
        ']'
-                  
-       delimited by size into json-text
-       close product.
-       
+
+       delimited by size into json-text.
+
        *> necessario utilizar TRY / CATCH pois podem ocorrer excecoes
-       try 
-          *> gera um novo IV utilizando o metodo "createsIV" 
+       try
+          *> gera um novo IV utilizando o metodo "createsIV"
           *> atribui o novo IV para a variavel "newIV"
           set newIV to bf:>"createsIV"()
-          
-          *> criptografa o json de resposta o passando como parametro 
+
+          *> criptografa o json de resposta o passando como parametro
           *> para o metodo "iscEncrypt" mais a chave de encriptar e o novo IV
           *> atribui o resultado para a variavel "crypt-text"
           set crypt-text to bf:>"iscEncrypt"(json-text, ekey, newIV)
@@ -149,18 +165,29 @@
           *> criptografa o novo IV o passando como parametro para o metodo "iscEncrypt"
           *>  mais a chave de decriptar e o IV recebido
           set crypt-iv to bf:>"iscEncrypt"(newIV, dkey, receivedIV)
-                   
+
          catch Blockexception
-              comm-area:>displayText("erro BlockException") 
-       end-try. 
-           
+              comm-area:>displayText("erro BlockException")
+              goback
+
+       *> mesmo tratamento generico do primeiro try, agora para o
+       *> lado da encriptacao da resposta
+        catch GeneralException into wsException
+              set ws-err-msg to wsException:>"getMessage"()
+              set ws-err-class to wsException:>"getClass"():>"getName"()
+              comm-area:>displayText("por favor, tente novamente")
+              move "ENCRYPT" to ws-err-stage
+              call "errlog" using ws-err-stage, ws-err-class, ws-err-msg
+              goback
+       end-try.
+
        *> concatena o json de resposta + o IV recebido + o novo IV
        *> atribui o resultado para a variavel "finalResponse"
        *> e retorna essa resposta para o whatsapp
-        initialize finalresponse 
+        initialize finalresponse
            string crypt-text
                   receivedIV
-                  crypt-iv 
+                  crypt-iv
         delimited by size into finalresponse
 
         comm-area:>displayText(finalresponse)
