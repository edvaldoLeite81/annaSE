@@ -0,0 +1,48 @@
+
+       PROGRAM-ID. ordlog.
+
+      *> grava um pedido (confirmado ou recusado) em tblOrder.
+      *> chamado pelo samplezaporder depois de revalidar o pedido
+      *> contra o estoque atual em tblProduct (via prodlkup) - mesma
+      *> ideia do log de auditoria que o prodlkup ja mantem para as
+      *> consultas de catalogo.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+
+        select tblorder assign to "tblOrder"
+               organization is line sequential
+               file status is fsTblOrder
+       .
+
+       DATA DIVISION.
+       FILE SECTION.
+       fd tblorder.
+       copy "tblorder.cpy".
+
+       WORKING-STORAGE SECTION.
+       77 fsTblOrder             pic x(2).
+
+       LINKAGE SECTION.
+       77 lk-order-code          pic x(15).
+       77 lk-order-qty           pic 9(05).
+       77 lk-order-status        pic x(10).
+
+       PROCEDURE DIVISION USING lk-order-code, lk-order-qty,
+               lk-order-status.
+       INICIO.
+           accept orderDate from date yyyymmdd
+           accept orderTime from time
+           move lk-order-code   to orderProductCode
+           move lk-order-qty    to orderQuantity
+           move lk-order-status to orderStatus
+
+           open extend tblorder
+           if fsTblOrder <> "00" and fsTblOrder <> "05"
+              close tblorder
+              open output tblorder
+           end-if
+           write tblOrderRec
+           close tblorder
+
+           goback.
