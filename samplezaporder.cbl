@@ -0,0 +1,257 @@
+
+       PROGRAM-ID. samplezaporder.
+       CONFIGURATION SECTION.
+       special-names.
+       decimal-point is comma.
+
+       repository.
+        class web-area as "com.iscobol.rts.HTTPHandler"
+        class Crypt as "com.interon.cryptography.Decipher"
+        class Blockexception as
+             "javax.crypto.IllegalBlockSizeException"
+        class GeneralException as "java.lang.Exception"
+       .
+
+       WORKING-STORAGE SECTION.
+       77  bf                  object reference Crypt.
+       77  wsException         object reference GeneralException.
+       77  ws-err-msg          pic x(200).
+       77  ws-err-class        pic x(60).
+       77  ws-err-stage        pic x(10).
+       77  dkey                pic x any length.
+       77  ekey                pic x any length.
+       77  ws-dkey             pic x(64).
+       77  ws-ekey             pic x(64).
+       77  ws-key-status       pic x(02).
+       77  crypt-text          pic x any length.
+       77  crypt-iv            pic x any length.
+       77  json-text           pic x any length.
+       77  finalresponse       pic x any length.
+       77  newIV               pic x any length.
+       77  ws-req-locale       pic x(05).
+       77  ws-order-code       pic x(15).
+       77  ws-order-qty-text   pic x(10).
+       77  ws-order-qty        pic 9(05).
+       77  ws-order-qty-edit   pic ZZZZZ.
+       77  ws-order-parts      pic 9(02) value zero.
+       77  ws-order-status     pic x(10).
+       copy "lkupresult.cpy".
+
+       *> variavel para atribuir o pedido digitado pelo usuario -
+       *> codigo do produto e quantidade pedida, separados por ";",
+       *> igual ao separador que ja se usa na lista de codigos
+         01  getorder identified by "".
+             03 identified by "produtoPedido".
+                05 orderPayload pic x any length.
+
+       *> variavel para atribuir o IV (Initial Vector) e o locale do
+       *> preco na resposta ("BR" virgula decimal, outros ponto
+       *> decimal - default "BR" quando o app nao manda nada)
+         01  annaexec identified by "".
+             03 identified by "ANNAEXEC".
+                05 receivedIV   pic x any length.
+                05 reqLocale    pic x any length.
+
+       LINKAGE SECTION.
+        01  comm-area object reference web-area.
+
+       PROCEDURE DIVISION USING comm-area.
+       INICIO.
+
+       *> recebe as variaveis vindas do whatsapp
+       comm-area:>accept(annaexec).
+       comm-area:>accept (getorder).
+
+       *> chaves de decriptar/encriptar vem de um arquivo de acesso
+       *> restrito, fora do fonte, para permitir a rotacao das
+       *> chaves sem recompilar o programa
+       call "keycfg" using ws-dkey, ws-ekey, ws-key-status
+
+      *> chaveiro fora do ar ou com uma chave em branco - nao da para
+      *> decriptar nada, entao nem chega a instanciar o Crypt
+       if ws-key-status <> "00"
+          comm-area:>displayText("servico temporariamente indisponivel")
+          goback
+       end-if.
+
+       move ws-dkey to dkey
+       move ws-ekey to ekey
+       move reqLocale to ws-req-locale
+
+       *> cria uma instancia da classe Decipher
+       set bf to Crypt:>new()
+
+       *> necessario utilizar TRY / CATCH pois podem ocorrer excecoes
+       try
+       *> o pedido inteiro (codigo + quantidade, ja com o separador
+       *> ";") vem criptografado num unico bloco, igual a lista de
+       *> codigos do samplezaplist
+          set orderPayload
+              to bf:>"iscDecrypt"(orderPayload, dkey, receivedIV)
+
+        catch Blockexception
+              comm-area:>displayText("erro BlockException")
+              goback
+
+       *> qualquer outra excecao tambem precisa ser tratada, para o
+       *> cliente nao ficar sem resposta e a sessao nao cair
+        catch GeneralException into wsException
+              set ws-err-msg to wsException:>"getMessage"()
+              set ws-err-class to wsException:>"getClass"():>"getName"()
+              comm-area:>displayText("por favor, tente novamente")
+              move "DECRYPT" to ws-err-stage
+              call "errlog" using ws-err-stage, ws-err-class, ws-err-msg
+              goback
+       end-try.
+
+       move spaces to ws-order-code
+       move spaces to ws-order-qty-text
+       move zero to ws-order-parts
+       unstring orderPayload delimited by ";"
+           into ws-order-code ws-order-qty-text
+           tallying in ws-order-parts
+       end-unstring
+
+      *> payload fora do formato "codigo;quantidade" (decrypt corrompido,
+      *> ou o app mandando algo diferente do esperado) - sem isso o
+      *> pedido seguia com quantidade zero e virava "confirmed" por
+      *> engano, sem deixar rastro nenhum do que veio errado
+       if ws-order-parts <> 2 or ws-order-qty-text = spaces
+                              or ws-order-qty-text not numeric
+          move "MALFORMED" to ws-err-stage
+          move spaces to ws-err-class
+          move "pedido fora do formato codigo;quantidade"
+              to ws-err-msg
+          call "errlog" using ws-err-stage, ws-err-class, ws-err-msg
+          comm-area:>displayText("por favor, tente novamente")
+          goback
+       end-if
+
+       move $upper-case(ws-order-code) to ws-order-code
+       move ws-order-qty-text to ws-order-qty
+
+       if ws-order-qty = zero
+          move "MALFORMED" to ws-err-stage
+          move spaces to ws-err-class
+          move "pedido com quantidade zero" to ws-err-msg
+          call "errlog" using ws-err-stage, ws-err-class, ws-err-msg
+          comm-area:>displayText("por favor, tente novamente")
+          goback
+       end-if
+
+       *> revalida o codigo/estoque na hora do pedido, reaproveitando
+       *> a mesma leitura do catalogo que o samplezap usa para
+       *> responder a consulta - o estoque so e confirmado pelo que
+       *> tblProduct tem agora, nao pelo que o cliente viu antes
+       call "prodlkup" using ws-order-code, ws-req-locale, lkupResult
+
+      *> tblProduct pode estar indisponivel (fora do ar ou bloqueado
+      *> pela manutencao) - avisa o cliente e encerra sem gravar
+      *> pedido nenhum, igual ao samplezap/samplezaplist
+       if lkStatus = "na"
+          comm-area:>displayText("servico temporariamente indisponivel")
+          goback
+       end-if.
+
+       if lkStatus = "no"
+          move "rejected" to ws-order-status
+       else
+          if ws-order-qty > lkQuantity
+             move "rejected" to ws-order-status
+          else
+             move "confirmed" to ws-order-status
+          end-if
+       end-if
+
+       perform WRITE-ORDER-RECORD
+
+      *> zero-suppressed, igual ao lkQuantity que o samplezap/
+      *> samplezaplist ja colocam no mesmo campo prodQtd - sem isso o
+      *> pedido respondia com zeros a esquerda (ex.: "00003") enquanto
+      *> a consulta responde "    3" para o mesmo campo
+       move ws-order-qty to ws-order-qty-edit
+
+       *> monta o json de resposta para o whatsapp - mesmo estilo do
+       *> bloco "parmsProduct" que o samplezap ja constroi, agora
+       *> para o resultado do pedido
+       string
+       '['
+        '{'
+        '"PropName": "Container001",'
+        '"PropValue":'
+           '['
+
+             '{'
+              '"PropName": "Alias",'
+              '"PropValue": "parmsOrder"'
+             '},'
+
+             '{'
+              '"PropName": "Type",'
+              '"PropValue": "EXECFUNCTION"'
+             '},'
+
+            '{'
+             '"PropName": "EXPRESSION",'
+             '"PropValue":'
+                   '"AddParm(prodCod,' ws-order-code ')'
+                    'AddParm(prodQtd,' ws-order-qty-edit ')'
+                    'AddParm(orderStatus,' ws-order-status ')"'
+           '}'
+
+          ']'
+        '}'
+       ']'
+
+       delimited by size into json-text.
+
+       *> necessario utilizar TRY / CATCH pois podem ocorrer excecoes
+       try
+          *> gera um novo IV utilizando o metodo "createsIV"
+          *> atribui o novo IV para a variavel "newIV"
+          set newIV to bf:>"createsIV"()
+
+          *> criptografa o json de resposta o passando como parametro
+          *> para o metodo "iscEncrypt" mais a chave de encriptar e o novo IV
+          *> atribui o resultado para a variavel "crypt-text"
+          set crypt-text to bf:>"iscEncrypt"(json-text, ekey, newIV)
+
+          *> criptografa o novo IV o passando como parametro para o metodo "iscEncrypt"
+          *>  mais a chave de decriptar e o IV recebido
+          set crypt-iv to bf:>"iscEncrypt"(newIV, dkey, receivedIV)
+
+         catch Blockexception
+              comm-area:>displayText("erro BlockException")
+              goback
+
+       *> mesmo tratamento generico do primeiro try, agora para o
+       *> lado da encriptacao da resposta
+        catch GeneralException into wsException
+              set ws-err-msg to wsException:>"getMessage"()
+              set ws-err-class to wsException:>"getClass"():>"getName"()
+              comm-area:>displayText("por favor, tente novamente")
+              move "ENCRYPT" to ws-err-stage
+              call "errlog" using ws-err-stage, ws-err-class, ws-err-msg
+              goback
+       end-try.
+
+       *> concatena o json de resposta + o IV recebido + o novo IV
+       *> atribui o resultado para a variavel "finalResponse"
+       *> e retorna essa resposta para o whatsapp
+        initialize finalresponse
+           string crypt-text
+                  receivedIV
+                  crypt-iv
+        delimited by size into finalresponse
+
+        comm-area:>displayText(finalresponse)
+        goback.
+
+       *> ---------------------------------------------------------
+       *> WRITE-ORDER-RECORD - grava o pedido em tblOrder, confirmado
+       *> ou recusado, para ficar historico de tudo que passou por
+       *> este fluxo (mesma ideia do log de auditoria das consultas)
+       *> ---------------------------------------------------------
+       WRITE-ORDER-RECORD.
+           call "ordlog" using ws-order-code, ws-order-qty,
+                ws-order-status.
