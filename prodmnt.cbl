@@ -0,0 +1,259 @@
+
+       PROGRAM-ID. prodmnt.
+
+      *> programa de manutencao do catalogo (tblProduct), alimentado
+      *> por lote (tblProductTran) - inclui produto novo, corrige os
+      *> dados de um produto existente ou marca um produto como
+      *> descontinuado, sempre pela mesma chave (productPK) que o
+      *> samplezap usa para consultar. sem isso, qualquer atualizacao
+      *> do catalogo tinha que mexer direto no arquivo indexado por
+      *> fora do sistema.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+
+        select product assign to "tblProduct"
+               organization is indexed
+               access mode is dynamic
+               record key is productPK = productCode
+               file status is fsTblProduct
+       .
+
+        select prodtran assign to "tblProductTran"
+               organization is line sequential
+               file status is fsProdTran
+       .
+
+        select mntlog assign to "tblProductMntLog"
+               organization is line sequential
+               file status is fsMntLog
+       .
+
+       DATA DIVISION.
+       FILE SECTION.
+       fd product.
+       copy "tblprod.cpy".
+
+       fd prodtran.
+       copy "tblprodtran.cpy".
+
+       fd mntlog.
+       01 mntlog-line          pic x(80).
+
+       WORKING-STORAGE SECTION.
+       77 fsTblProduct         pic x(2).
+          88 valid-Product        value is "00" thru "09".
+       77 fsProdTran           pic x(2).
+       77 fsMntLog             pic x(2).
+       77 ws-eof-tran          pic x(1) value "N".
+          88 eof-tran              value "Y".
+       77 ws-tran-result       pic x(10).
+       77 ws-tran-total        pic 9(07) comp value zero.
+       77 ws-tran-applied      pic 9(07) comp value zero.
+       77 ws-tran-rejected     pic 9(07) comp value zero.
+
+       PROCEDURE DIVISION.
+       0000-MAINLINE.
+           perform 1000-INITIALIZE
+           perform 2000-PROCESS-TRANSACTIONS
+           perform 3000-WRITE-SUMMARY
+           perform 9000-TERMINATE.
+
+      *> ---------------------------------------------------------
+      *> 1000-INITIALIZE - abre o catalogo e os arquivos de apoio
+      *> ---------------------------------------------------------
+       1000-INITIALIZE.
+           open i-o product
+           if not valid-Product
+              move spaces to tblProductRec
+              open output product
+              close product
+              open i-o product
+           end-if
+
+           open input prodtran
+           if fsProdTran <> "00" and fsProdTran <> "05"
+              display "prodmnt: tblProductTran nao encontrado"
+              close product
+              go to 9000-TERMINATE
+           end-if
+
+           open extend mntlog
+           if fsMntLog <> "00" and fsMntLog <> "05"
+              close mntlog
+              open output mntlog
+           end-if.
+
+      *> ---------------------------------------------------------
+      *> 2000-PROCESS-TRANSACTIONS - le uma transacao por vez e
+      *> aplica no catalogo conforme tranAction
+      *> ---------------------------------------------------------
+       2000-PROCESS-TRANSACTIONS.
+           move "N" to ws-eof-tran
+           perform until eof-tran
+               read prodtran
+                    at end
+                       move "Y" to ws-eof-tran
+                    not at end
+                       add 1 to ws-tran-total
+                       perform 2100-APPLY-ONE-TRANSACTION
+                       perform 2900-LOG-ONE-TRANSACTION
+               end-read
+           end-perform.
+
+       2100-APPLY-ONE-TRANSACTION.
+           evaluate true
+              when tran-Add
+                 perform 2200-ADD-PRODUCT thru 2200-EXIT
+              when tran-Update
+                 perform 2300-UPDATE-PRODUCT thru 2300-EXIT
+              when tran-Discontinue
+                 perform 2400-DISCONTINUE-PRODUCT thru 2400-EXIT
+              when other
+                 move "BAD-ACTION" to ws-tran-result
+                 add 1 to ws-tran-rejected
+           end-evaluate.
+
+      *> ---------------------------------------------------------
+      *> 2200-ADD-PRODUCT - inclui um produto novo; rejeita se a
+      *> chave ja existir, para nao apagar um cadastro por engano
+      *> ---------------------------------------------------------
+       2200-ADD-PRODUCT.
+           inspect tranCode converting
+               "abcdefghijklmnopqrstuvwxyz" to
+               "ABCDEFGHIJKLMNOPQRSTUVWXYZ"
+           move tranCode to productCode
+           read product key is productPK
+                not invalid key
+                   move "DUPLICATE" to ws-tran-result
+                   add 1 to ws-tran-rejected
+                   go to 2200-EXIT
+           end-read
+
+           move spaces to tblProductRec
+           move tranCode        to productCode
+           move tranName        to productName
+           move tranCategory    to productCategory
+           move tranQuantity    to productQuantity
+           move tranPrice       to productPrice
+           move tranURL         to productURL
+           move tranDescription to productDescription
+           move tranReorderPt   to productReorderPt
+           move "N"             to productDiscontinued
+
+           write tblProductRec
+               invalid key
+                  move "WRITE-ERROR" to ws-tran-result
+                  add 1 to ws-tran-rejected
+               not invalid key
+                  move "ADDED" to ws-tran-result
+                  add 1 to ws-tran-applied
+           end-write.
+       2200-EXIT.
+           exit.
+
+      *> ---------------------------------------------------------
+      *> 2300-UPDATE-PRODUCT - corrige os dados de um produto ja
+      *> cadastrado; so aplica os campos que vierem preenchidos na
+      *> transacao, os demais mantem o valor que ja estava gravado
+      *> ---------------------------------------------------------
+       2300-UPDATE-PRODUCT.
+           inspect tranCode converting
+               "abcdefghijklmnopqrstuvwxyz" to
+               "ABCDEFGHIJKLMNOPQRSTUVWXYZ"
+           move tranCode to productCode
+           read product key is productPK
+                invalid key
+                   move "NOT-FOUND" to ws-tran-result
+                   add 1 to ws-tran-rejected
+                   go to 2300-EXIT
+           end-read
+
+           if tranName not = spaces
+              move tranName to productName
+           end-if
+           if tranCategory not = spaces
+              move tranCategory to productCategory
+           end-if
+           if tranQuantity not = zero
+              move tranQuantity to productQuantity
+           end-if
+           if tranPrice not = zero
+              move tranPrice to productPrice
+           end-if
+           if tranURL not = spaces
+              move tranURL to productURL
+           end-if
+           if tranDescription not = spaces
+              move tranDescription to productDescription
+           end-if
+           if tranReorderPt not = zero
+              move tranReorderPt to productReorderPt
+           end-if
+
+           rewrite tblProductRec
+               invalid key
+                  move "REWRITE-ERROR" to ws-tran-result
+                  add 1 to ws-tran-rejected
+               not invalid key
+                  move "UPDATED" to ws-tran-result
+                  add 1 to ws-tran-applied
+           end-rewrite.
+       2300-EXIT.
+           exit.
+
+      *> ---------------------------------------------------------
+      *> 2400-DISCONTINUE-PRODUCT - marca o produto como fora de
+      *> circulacao sem tirar o registro do arquivo, para preservar
+      *> o historico (log de auditoria, relatorio de faltantes, etc)
+      *> ---------------------------------------------------------
+       2400-DISCONTINUE-PRODUCT.
+           inspect tranCode converting
+               "abcdefghijklmnopqrstuvwxyz" to
+               "ABCDEFGHIJKLMNOPQRSTUVWXYZ"
+           move tranCode to productCode
+           read product key is productPK
+                invalid key
+                   move "NOT-FOUND" to ws-tran-result
+                   add 1 to ws-tran-rejected
+                   go to 2400-EXIT
+           end-read
+
+           move "Y" to productDiscontinued
+           rewrite tblProductRec
+               invalid key
+                  move "REWRITE-ERROR" to ws-tran-result
+                  add 1 to ws-tran-rejected
+               not invalid key
+                  move "DISCONTINUED" to ws-tran-result
+                  add 1 to ws-tran-applied
+           end-rewrite.
+       2400-EXIT.
+           exit.
+
+       2900-LOG-ONE-TRANSACTION.
+           move spaces to mntlog-line
+           string tranAction  delimited by size
+                  " "         delimited by size
+                  tranCode    delimited by size
+                  " "         delimited by size
+                  ws-tran-result delimited by size
+               into mntlog-line
+           end-string
+           write mntlog-line.
+
+      *> ---------------------------------------------------------
+      *> 3000-WRITE-SUMMARY - um resumo simples no console de quantas
+      *> transacoes vieram, quantas foram aplicadas e quantas foram
+      *> rejeitadas, para conferencia do lote logo apos rodar
+      *> ---------------------------------------------------------
+       3000-WRITE-SUMMARY.
+           display "prodmnt: transacoes lidas.....: " ws-tran-total
+           display "prodmnt: transacoes aplicadas.: " ws-tran-applied
+           display "prodmnt: transacoes rejeitadas: " ws-tran-rejected.
+
+       9000-TERMINATE.
+           close product
+           close prodtran
+           close mntlog
+           stop run.
