@@ -0,0 +1,50 @@
+
+       PROGRAM-ID. errlog.
+
+      *> grava a classe/mensagem real de uma excecao capturada pelo
+      *> catch generico do samplezap/samplezaplist, ja que o cliente
+      *> do whatsapp so recebe uma mensagem de "tente novamente".
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+
+        select errlog assign to "tblErrorLog"
+               organization is line sequential
+               file status is fsErrLog
+       .
+
+       DATA DIVISION.
+       FILE SECTION.
+       fd errlog.
+       01 errlog-line.
+          03 errDate     pic 9(08).
+          03 errTime     pic 9(06).
+          03 errStage    pic x(10).
+          03 errClass    pic x(60).
+          03 errMessage  pic x(200).
+
+       WORKING-STORAGE SECTION.
+       77 fsErrLog       pic x(2).
+
+       LINKAGE SECTION.
+       77 lk-stage       pic x(10).
+       77 lk-class       pic x(60).
+       77 lk-message     pic x(200).
+
+       PROCEDURE DIVISION USING lk-stage, lk-class, lk-message.
+       INICIO.
+           accept errDate from date yyyymmdd
+           accept errTime from time
+           move lk-stage to errStage
+           move lk-class to errClass
+           move lk-message to errMessage
+
+           open extend errlog
+           if fsErrLog <> "00" and fsErrLog <> "05"
+              close errlog
+              open output errlog
+           end-if
+           write errlog-line
+           close errlog
+
+           goback.
