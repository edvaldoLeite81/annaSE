@@ -0,0 +1,275 @@
+
+       PROGRAM-ID. samplezaplist.
+       CONFIGURATION SECTION.
+       special-names.
+       decimal-point is comma.
+
+       repository.
+        class web-area as "com.iscobol.rts.HTTPHandler"
+        class Crypt as "com.interon.cryptography.Decipher"
+        class Blockexception as
+             "javax.crypto.IllegalBlockSizeException"
+        class GeneralException as "java.lang.Exception"
+       .
+
+       WORKING-STORAGE SECTION.
+       77  bf                  object reference Crypt.
+       77  wsException         object reference GeneralException.
+       77  ws-err-msg          pic x(200).
+       77  ws-err-class        pic x(60).
+       77  ws-err-stage        pic x(10).
+       77  dkey                pic x any length.
+       77  ekey                pic x any length.
+       77  ws-dkey             pic x(64).
+       77  ws-ekey             pic x(64).
+       77  ws-key-status       pic x(02).
+       77  crypt-text          pic x any length.
+       77  crypt-iv            pic x any length.
+       77  json-text           pic x any length.
+       77  ws-json-accum       pic x any length.
+       77  block-text          pic x any length.
+       77  finalresponse       pic x any length.
+       77  newIV               pic x any length.
+       77  ws-code-count       pic 9(02) value zero.
+       77  ws-idx              pic 9(02).
+       77  ws-idx-digit        pic 9(01).
+       77  ws-idx-text         pic x(02).
+       77  ws-semi-count       pic 9(02) value zero.
+       77  ws-req-locale       pic x(05).
+       77  ws-catalog-down     pic x(01) value "N".
+          88 catalog-down          value "Y".
+       01  ws-code-table.
+           03 ws-code-entry occurs 10 times pic x(15).
+       copy "lkupresult.cpy".
+
+       *> variavel para atribuir a lista de codigos digitados pelo
+       *> usuario, separados por ";" (permite perguntar por varios
+       *> produtos numa unica troca de mensagens com o whatsapp)
+         01  getcode identified by "".
+             03 identified by "produtoCodigos".
+                05 prdcodes     pic x any length.
+
+       *> variavel para atribuir o IV (Initial Vector) e o locale do
+       *> preco na resposta ("BR" virgula decimal, outros ponto
+       *> decimal - default "BR" quando o app nao manda nada), o
+       *> mesmo locale vale para a lista inteira de codigos
+         01  annaexec identified by "".
+             03 identified by "ANNAEXEC".
+                05 receivedIV   pic x any length.
+                05 reqLocale    pic x any length.
+
+       LINKAGE SECTION.
+        01  comm-area object reference web-area.
+
+       PROCEDURE DIVISION USING comm-area.
+       INICIO.
+
+       *> recebe as variaveis vindas do whatsapp
+       comm-area:>accept(annaexec).
+       comm-area:>accept (getcode).
+
+       *> chaves de decriptar/encriptar vem de um arquivo de acesso
+       *> restrito, fora do fonte, para permitir a rotacao das
+       *> chaves sem recompilar o programa
+       call "keycfg" using ws-dkey, ws-ekey, ws-key-status
+
+      *> chaveiro fora do ar ou com uma chave em branco - nao da para
+      *> decriptar nada, entao nem chega a instanciar o Crypt
+       if ws-key-status <> "00"
+          comm-area:>displayText("servico temporariamente indisponivel")
+          goback
+       end-if.
+
+       move ws-dkey to dkey
+       move ws-ekey to ekey
+       move reqLocale to ws-req-locale
+
+       *> cria uma instancia da classe Decipher
+       set bf to Crypt:>new()
+
+       *> necessario utilizar TRY / CATCH pois podem ocorrer excecoes
+       try
+       *> a lista inteira (ja com o separador ";") vem criptografada
+       *> num unico bloco, igual ao samplezap - a decriptacao e feita
+       *> uma vez so, antes de separar os codigos
+          set prdcodes
+              to bf:>"iscDecrypt"(prdcodes, dkey, receivedIV)
+
+        catch Blockexception
+              comm-area:>displayText("erro BlockException")
+              goback
+
+       *> qualquer outra excecao tambem precisa ser tratada, para o
+       *> cliente nao ficar sem resposta e a sessao nao cair
+        catch GeneralException into wsException
+              set ws-err-msg to wsException:>"getMessage"()
+              set ws-err-class to wsException:>"getClass"():>"getName"()
+              comm-area:>displayText("por favor, tente novamente")
+              move "DECRYPT" to ws-err-stage
+              call "errlog" using ws-err-stage, ws-err-class, ws-err-msg
+              goback
+       end-try.
+
+       move zero to ws-code-count
+       move spaces to ws-code-table
+       unstring prdcodes delimited by ";"
+           into ws-code-entry(1) ws-code-entry(2) ws-code-entry(3)
+                ws-code-entry(4) ws-code-entry(5) ws-code-entry(6)
+                ws-code-entry(7) ws-code-entry(8) ws-code-entry(9)
+                ws-code-entry(10)
+           tallying in ws-code-count
+       end-unstring
+
+      *> o UNSTRING acima so tem 10 posicoes de destino - se o
+      *> cliente mandou mais de 10 codigos (mais de 9 ";") o
+      *> restante foi descartado silenciosamente; registra no log
+      *> de auditoria para nao passar batido
+       move zero to ws-semi-count
+       inspect prdcodes tallying ws-semi-count for all ";"
+       if ws-semi-count + 1 > 10
+          move "TRUNCATED" to ws-err-stage
+          move spaces to ws-err-class
+          move "lista de codigos truncada em 10 itens"
+              to ws-err-msg
+          call "errlog" using ws-err-stage, ws-err-class, ws-err-msg
+       end-if
+
+       *> monta o json de resposta para o whatsapp: um bloco
+       *> Container001 por codigo pedido, dentro de um array (002)
+       move "[" to json-text
+       perform BUILD-ONE-BLOCK thru BUILD-ONE-BLOCK-EXIT
+           varying ws-idx from 1 by 1
+           until ws-idx > ws-code-count or catalog-down
+       string json-text delimited by size
+              "]" delimited by size
+           into ws-json-accum
+       end-string
+       move ws-json-accum to json-text.
+
+      *> tblProduct pode estar indisponivel (fora do ar ou bloqueado
+      *> pela manutencao) - avisa o cliente e encerra sem tentar
+      *> montar/encriptar uma resposta com o catalogo incompleto
+       if catalog-down
+          comm-area:>displayText("servico temporariamente indisponivel")
+          goback
+       end-if.
+
+       *> necessario utilizar TRY / CATCH pois podem ocorrer excecoes
+       try
+          *> gera um novo IV utilizando o metodo "createsIV"
+          *> atribui o novo IV para a variavel "newIV"
+          set newIV to bf:>"createsIV"()
+
+          *> criptografa o json de resposta o passando como parametro
+          *> para o metodo "iscEncrypt" mais a chave de encriptar e o novo IV
+          *> atribui o resultado para a variavel "crypt-text"
+          set crypt-text to bf:>"iscEncrypt"(json-text, ekey, newIV)
+
+          *> criptografa o novo IV o passando como parametro para o metodo "iscEncrypt"
+          *>  mais a chave de decriptar e o IV recebido
+          set crypt-iv to bf:>"iscEncrypt"(newIV, dkey, receivedIV)
+
+         catch Blockexception
+              comm-area:>displayText("erro BlockException")
+              goback
+
+       *> mesmo tratamento generico do primeiro try, agora para o
+       *> lado da encriptacao da resposta
+        catch GeneralException into wsException
+              set ws-err-msg to wsException:>"getMessage"()
+              set ws-err-class to wsException:>"getClass"():>"getName"()
+              comm-area:>displayText("por favor, tente novamente")
+              move "ENCRYPT" to ws-err-stage
+              call "errlog" using ws-err-stage, ws-err-class, ws-err-msg
+              goback
+       end-try.
+
+       *> concatena o json de resposta + o IV recebido + o novo IV
+       *> atribui o resultado para a variavel "finalResponse"
+       *> e retorna essa resposta para o whatsapp
+        initialize finalresponse
+           string crypt-text
+                  receivedIV
+                  crypt-iv
+        delimited by size into finalresponse
+
+        comm-area:>displayText(finalresponse)
+        goback.
+
+       *> ---------------------------------------------------------
+       *> BUILD-ONE-BLOCK - consulta um codigo da lista (reaproveita
+       *> a mesma logica de leitura do catalogo do samplezap, via
+       *> prodlkup) e acrescenta o bloco Container001 correspondente
+       *> ao array json que esta sendo montado
+       *> ---------------------------------------------------------
+       BUILD-ONE-BLOCK.
+           move $upper-case(ws-code-entry(ws-idx))
+               to ws-code-entry(ws-idx)
+           call "prodlkup" using ws-code-entry(ws-idx), ws-req-locale,
+                lkupResult
+
+           if lkStatus = "na"
+              move "Y" to ws-catalog-down
+              go to BUILD-ONE-BLOCK-EXIT
+           end-if
+
+           if ws-idx > 1
+              string json-text delimited by size
+                     "," delimited by size
+                  into ws-json-accum
+              end-string
+              move ws-json-accum to json-text
+           end-if
+
+      *> ws-idx e pic 9(02) sem edicao - "parmsProduct" + ws-idx puro
+      *> sairia com zero a esquerda (parmsProduct01); ws-idx-text tira
+      *> o zero para bater com o alias sem preenchimento que o
+      *> samplezap manda (parmsProduct, parmsProduct1, parmsProduct2...)
+           move spaces to ws-idx-text
+           if ws-idx > 9
+              move ws-idx to ws-idx-text
+           else
+              move ws-idx to ws-idx-digit
+              move ws-idx-digit to ws-idx-text(1:1)
+           end-if
+
+           string
+              '{'
+               '"PropName": "Container001",'
+               '"PropValue":'
+                  '['
+                    '{'
+                     '"PropName": "Alias",'
+                     '"PropValue": "parmsProduct'
+                        delimited by size
+                     ws-idx-text
+                        delimited by space
+                     '"'
+                    '},'
+                    '{'
+                     '"PropName": "Type",'
+                     '"PropValue": "EXECFUNCTION"'
+                    '},'
+                    '{'
+                     '"PropName": "EXPRESSION",'
+                     '"PropValue":'
+                           '"AddParm(prodNam,' lkName ')'
+                            'AddParm(prodCat,' lkCategory ')'
+                            'AddParm(prodQtd,' lkQuantity ')'
+                            'AddParm(prodPri,' lkPriceText ')'
+                            'AddParm(prodDes,' lkDescription ')'
+                            'AddParm(prodURLimg,' lkURL ')'
+                            'AddParm(stockStatus,' lkStockStatus ')'
+                            'AddParm(status, ' lkStatus ')"'
+                    '}'
+                  ']'
+              '}'
+           delimited by size into block-text
+
+           string json-text delimited by size
+                  block-text delimited by size
+               into ws-json-accum
+           end-string
+           move ws-json-accum to json-text.
+       BUILD-ONE-BLOCK-EXIT.
+           exit.
