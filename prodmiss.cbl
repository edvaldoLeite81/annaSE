@@ -0,0 +1,232 @@
+
+       PROGRAM-ID. prodmiss.
+
+      *> le o log de consultas do whatsapp (tblProductLog) e monta
+      *> um relatorio dos codigos mais pedidos que nao existem no
+      *> catalogo (ws-status "no"), do mais para o menos pedido, para
+      *> a area de compras/catalogo decidir o que vale a pena cadastrar
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+
+        select prodlog assign to "tblProductLog"
+               organization is line sequential
+               file status is fsProdLog
+       .
+
+        select misskeys assign to "wsMissSortWk"
+       .
+
+        select sortedmiss assign to "wsSortedMiss"
+               organization is line sequential
+       .
+
+        select missrpt assign to "tblProductMissRpt"
+               organization is line sequential
+               file status is fsMissRpt
+       .
+
+       DATA DIVISION.
+       FILE SECTION.
+       fd prodlog.
+       copy "tblprodlog.cpy".
+
+       SD misskeys.
+       01 misskeys-rec.
+          03 mk-code        pic x(15).
+
+       fd sortedmiss.
+       01 sortedmiss-rec    pic x(15).
+
+       fd missrpt.
+       01 missrpt-line      pic x(80).
+
+       WORKING-STORAGE SECTION.
+       77 fsProdLog         pic x(2).
+       77 fsMissRpt         pic x(2).
+       77 ws-eof-log        pic x(1) value "N".
+          88 eof-log            value "Y".
+       77 ws-eof-sorted     pic x(1) value "N".
+          88 eof-sorted         value "Y".
+
+      *> tabela em memoria com o total de ocorrencias por codigo,
+      *> montada com um controle de quebra sobre o arquivo ja
+      *> ordenado por codigo (as ocorrencias do mesmo codigo saem
+      *> juntas do sort)
+       77 tally-max         pic 9(04) value 500.
+       01 tally-table.
+          03 tally-entry occurs 500 times
+                          indexed by tally-idx.
+             05 tally-code  pic x(15).
+             05 tally-count pic 9(07).
+       77 tally-count-total pic 9(04) comp value zero.
+
+       77 ws-current-code   pic x(15).
+       77 ws-current-count  pic 9(07).
+       77 ws-swap-code      pic x(15).
+       77 ws-swap-count     pic 9(07).
+       77 ws-report-line    pic x(80).
+       77 ws-rank-i         pic 9(04) comp.
+       77 ws-rank-j         pic 9(04) comp.
+
+       PROCEDURE DIVISION.
+       0000-MAINLINE.
+           perform 1000-SORT-MISSES
+           perform 2000-BUILD-TALLY
+           perform 3000-RANK-TALLY
+           perform 4000-WRITE-REPORT
+           stop run.
+
+      *> ---------------------------------------------------------
+      *> 1000-SORT-MISSES - separa do log so os codigos que deram
+      *> "no" e ordena por codigo, para o controle de quebra do
+      *> passo seguinte poder somar as ocorrencias de cada um
+      *> ---------------------------------------------------------
+       1000-SORT-MISSES.
+           sort misskeys on ascending key mk-code
+               input procedure is 1100-SELECT-MISSES thru 1100-EXIT
+               output procedure is 1200-DRAIN-SORTED.
+
+       1100-SELECT-MISSES.
+           open input prodlog
+           if fsProdLog <> "00" and fsProdLog <> "05"
+              go to 1100-EXIT
+           end-if
+
+           move "N" to ws-eof-log
+           perform until eof-log
+               read prodlog
+                    at end
+                       move "Y" to ws-eof-log
+                    not at end
+                       if logWsStatus = "no"
+                          move logProductCode to mk-code
+                          release misskeys-rec
+                       end-if
+               end-read
+           end-perform
+           close prodlog.
+       1100-EXIT.
+           exit.
+
+       1200-DRAIN-SORTED.
+           open output sortedmiss
+           move "N" to ws-eof-sorted
+           perform until eof-sorted
+               return misskeys
+                    at end
+                       move "Y" to ws-eof-sorted
+                    not at end
+                       perform 1210-ACCUMULATE-ONE
+               end-return
+           end-perform
+           close sortedmiss.
+
+       1210-ACCUMULATE-ONE.
+      *> grava em disco (linha a linha) a lista de codigos ja
+      *> ordenados; a contagem por codigo e feita no passo 2000
+           move mk-code to sortedmiss-rec
+           write sortedmiss-rec.
+
+      *> ---------------------------------------------------------
+      *> 2000-BUILD-TALLY - le de volta o arquivo ordenado com
+      *> quebra de controle por codigo, somando quantas vezes cada
+      *> um se repete
+      *> ---------------------------------------------------------
+       2000-BUILD-TALLY.
+           move zero to tally-count-total
+           move spaces to ws-current-code
+           move zero to ws-current-count
+
+           open input sortedmiss
+           move "N" to ws-eof-log
+           perform until eof-log
+               read sortedmiss
+                    at end
+                       move "Y" to ws-eof-log
+                       if ws-current-code <> spaces
+                          perform 2100-FLUSH-CURRENT
+                       end-if
+                    not at end
+                       perform 2200-ROLL-CONTROL-BREAK
+               end-read
+           end-perform
+           close sortedmiss.
+
+       2200-ROLL-CONTROL-BREAK.
+           if sortedmiss-rec <> ws-current-code
+              if ws-current-code <> spaces
+                 perform 2100-FLUSH-CURRENT
+              end-if
+              move sortedmiss-rec to ws-current-code
+              move zero to ws-current-count
+           end-if
+           add 1 to ws-current-count.
+
+       2100-FLUSH-CURRENT.
+           if tally-count-total < tally-max
+              add 1 to tally-count-total
+              move ws-current-code
+                  to tally-code(tally-count-total)
+              move ws-current-count
+                  to tally-count(tally-count-total)
+           end-if.
+
+      *> ---------------------------------------------------------
+      *> 3000-RANK-TALLY - ordena a tabela em memoria da maior para
+      *> a menor contagem (poucas centenas de codigos distintos por
+      *> execucao, entao um bubble sort simples resolve)
+      *> ---------------------------------------------------------
+       3000-RANK-TALLY.
+           if tally-count-total > 1
+              perform 3100-RANK-OUTER
+                  varying ws-rank-i from 1 by 1
+                  until ws-rank-i > tally-count-total - 1
+           end-if.
+
+       3100-RANK-OUTER.
+           perform 3200-RANK-INNER
+               varying ws-rank-j from 1 by 1
+               until ws-rank-j > tally-count-total - ws-rank-i.
+
+       3200-RANK-INNER.
+           if tally-count(ws-rank-j) < tally-count(ws-rank-j + 1)
+              move tally-code(ws-rank-j)  to ws-swap-code
+              move tally-count(ws-rank-j) to ws-swap-count
+              move tally-code(ws-rank-j + 1)  to tally-code(ws-rank-j)
+              move tally-count(ws-rank-j + 1) to tally-count(ws-rank-j)
+              move ws-swap-code  to tally-code(ws-rank-j + 1)
+              move ws-swap-count to tally-count(ws-rank-j + 1)
+           end-if.
+
+      *> ---------------------------------------------------------
+      *> 4000-WRITE-REPORT - grava o relatorio final, um codigo por
+      *> linha, do mais pedido para o menos pedido
+      *> ---------------------------------------------------------
+       4000-WRITE-REPORT.
+           open output missrpt
+
+           move "CODIGO NAO CADASTRADO      QTD PEDIDOS"
+               to missrpt-line
+           write missrpt-line
+
+           if tally-count-total = zero
+              move "(nenhum codigo nao encontrado no periodo)"
+                  to missrpt-line
+              write missrpt-line
+           else
+              perform 4100-WRITE-ONE-LINE
+                  varying ws-rank-i from 1 by 1
+                  until ws-rank-i > tally-count-total
+           end-if
+
+           close missrpt.
+
+       4100-WRITE-ONE-LINE.
+           move spaces to ws-report-line
+           string tally-code(ws-rank-i)
+                  "     "
+                  tally-count(ws-rank-i)
+               delimited by size into ws-report-line
+           move ws-report-line to missrpt-line
+           write missrpt-line.
