@@ -0,0 +1,155 @@
+
+       PROGRAM-ID. prodlkup.
+
+      *> consulta um unico codigo de produto em tblProduct e grava a
+      *> consulta no log de auditoria (tblProductLog). chamado pelo
+      *> samplezap (um codigo por requisicao) e pelo samplezaplist
+      *> (varios codigos por requisicao), para as duas frentes nao
+      *> duplicarem a mesma logica de leitura do catalogo.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+
+        select product assign to  "tblProduct"
+               organization is indexed
+               access mode is dynamic
+               record key is productPK = productCode
+               file status is fsTblProduct
+       .
+
+        select prodlog assign to "tblProductLog"
+               organization is line sequential
+               file status is fsProdLog
+       .
+
+       DATA DIVISION.
+       FILE SECTION.
+       fd product.
+       copy "tblprod.cpy".
+
+       fd prodlog.
+       copy "tblprodlog.cpy".
+
+       WORKING-STORAGE SECTION.
+       77 fsTblProduct           pic x(2).
+          88 valid-Product          value is "00" thru "09".
+       77 fsProdLog              pic x(2).
+       77 ws-searched-code       pic x(15).
+       77 ws-locale              pic x(05).
+       77 ws-force-not-found     pic x(01) value "N".
+          88 force-not-found         value "Y".
+
+      *> preco com separador de milhar - "," decimal/"." milhar por
+      *> default (nao ha decimal-point is comma neste programa); para
+      *> o locale "BR" os dois caracteres sao trocados logo depois
+       77 ws-price-edited        pic ZZZ,ZZZ.ZZ.
+
+       LINKAGE SECTION.
+       77 lk-code                pic x(15).
+       77 lk-locale              pic x(05).
+       copy "lkupresult.cpy".
+
+       PROCEDURE DIVISION USING lk-code, lk-locale, lkupResult.
+       INICIO.
+           initialize lkupResult
+
+           move lk-locale to ws-locale
+           if ws-locale = spaces
+              move "BR" to ws-locale
+           end-if
+           inspect ws-locale converting
+               "abcdefghijklmnopqrstuvwxyz" to
+               "ABCDEFGHIJKLMNOPQRSTUVWXYZ"
+
+           set environment "file.index" to "jisam"
+           open input product
+
+      *> tblProduct pode nao existir ou estar bloqueado por uma
+      *> execucao do prodmnt (i-o exclusivo) - nesses casos avisa
+      *> quem chamou em vez de deixar o START/READ seguinte estourar
+           if not valid-Product
+              move "na" to lkStatus
+              move lk-code to ws-searched-code
+              go to WRITE-AUDIT-LOG
+           end-if
+
+           move lk-code to productCode
+           inspect productCode converting
+               "abcdefghijklmnopqrstuvwxyz" to
+               "ABCDEFGHIJKLMNOPQRSTUVWXYZ"
+           move productCode to ws-searched-code
+           start product key = productPK
+           read product with no lock
+
+      *> um produto descontinuado (mantido no arquivo pela chave, so
+      *> tirado de circulacao pelo prodmnt) responde igual a um
+      *> codigo que nunca existiu - o cliente do whatsapp nao precisa
+      *> distinguir os dois casos. usa um switch proprio em vez de
+      *> reaproveitar fsTblProduct, que precisa continuar confiavel
+      *> como status de I/O
+           move "N" to ws-force-not-found
+           if valid-Product and product-Discontinued
+              move "Y" to ws-force-not-found
+           end-if
+
+           if not valid-Product or force-not-found
+              initialize tblProductRec
+              move "no" to lkStatus
+           else
+              move "ok" to lkStatus
+              move productName        to lkName
+              move productCategory    to lkCategory
+              move productQuantity    to lkQuantity
+              move productDescription to lkDescription
+              move productURL         to lkURL
+              perform FORMAT-PRICE-FOR-LOCALE
+
+      *> "out" sem estoque, "low" abaixo do ponto de reposicao
+      *> cadastrado no produto, "in-stock" nos demais casos
+              if productQuantity = zero
+                 move "out"      to lkStockStatus
+              else
+                 if productQuantity <= productReorderPt
+                    move "low"      to lkStockStatus
+                 else
+                    move "in-stock" to lkStockStatus
+                 end-if
+              end-if
+           end-if
+
+           close product.
+
+      *> registra a consulta no log de auditoria (quem perguntou,
+      *> quando, e o que a busca no catalogo respondeu), para dar
+      *> para conferir depois se um codigo chegou a bater aqui
+       WRITE-AUDIT-LOG.
+           accept logDate from date yyyymmdd
+           accept logTime from time
+           move ws-searched-code to logProductCode
+           move lkStatus to logWsStatus
+
+           open extend prodlog
+           if fsProdLog <> "00" and fsProdLog <> "05"
+              close prodlog
+              open output prodlog
+           end-if
+           write tblProductLogRec
+           close prodlog
+
+           goback.
+
+      *> ---------------------------------------------------------
+      *> FORMAT-PRICE-FOR-LOCALE - separador de milhar sempre, com o
+      *> decimal na convencao do locale pedido (locale "BR": ponto de
+      *> milhar/virgula decimal; qualquer outro locale: convencao
+      *> inversa, ja produzida direto pela edicao da picture)
+      *> ---------------------------------------------------------
+       FORMAT-PRICE-FOR-LOCALE.
+           move productPrice to ws-price-edited
+           move ws-price-edited to lkPriceText
+
+           if ws-locale = "BR"
+              inspect lkPriceText converting "," to "~"
+              inspect lkPriceText converting "." to ","
+              inspect lkPriceText converting "~" to "."
+           end-if.
