@@ -0,0 +1,11 @@
+      *> ---------------------------------------------------------
+      *> tblprodlog.cpy
+      *> record layout for tblProductLog, the audit trail of every
+      *> WhatsApp product lookup - who asked for what, when, and
+      *> whether it resolved.
+      *> ---------------------------------------------------------
+       01 tblProductLogRec.
+          03 logDate        pic 9(08).
+          03 logTime        pic 9(06).
+          03 logProductCode pic x(15).
+          03 logWsStatus    pic x(02).
