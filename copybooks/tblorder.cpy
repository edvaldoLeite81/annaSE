@@ -0,0 +1,16 @@
+      *> ---------------------------------------------------------
+      *> tblorder.cpy
+      *> record layout for tblOrder - um registro por pedido feito
+      *> atraves do samplezaporder, confirmado ou recusado.
+      *> ---------------------------------------------------------
+       01 tblOrderRec.
+          03 orderDate          pic 9(08).
+          03 orderTime          pic 9(06).
+          03 orderProductCode   pic x(15).
+          03 orderQuantity      pic 9(05).
+      *> "confirmed" (estoque suficiente na hora do pedido) ou
+      *> "rejected" (produto nao encontrado/descontinuado ou estoque
+      *> insuficiente) - fica registrado mesmo o pedido recusado, para
+      *> dar para conferir depois igual ao que ja se faz com o log de
+      *> auditoria das consultas
+          03 orderStatus        pic x(10).
