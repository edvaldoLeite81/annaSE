@@ -0,0 +1,25 @@
+      *> ---------------------------------------------------------
+      *> tblprod.cpy
+      *> record layout for tblProduct, shared by every program that
+      *> opens the catalog file (samplezap, samplezaplist, prodlkup).
+      *> ---------------------------------------------------------
+       01 tblProductRec.
+          03 productCode        pic x(15).
+          03 productName        pic x(150).
+          03 productCategory    pic x(100).
+          03 productQuantity    pic ZZZZZ.
+      *> valor bruto (sem edicao) - a formatacao de moeda por locale
+      *> (virgula ou ponto decimal) e feita na resposta, nao aqui
+          03 productPrice       pic 9(06)v99.
+          03 productURL         pic x(300).
+          03 productDescription pic x(300).
+      *> ponto de reposicao (reorder point) do produto - abaixo dele
+      *> o estoque e considerado "low", zerado e considerado "out".
+      *> configuravel por produto, nao e um valor fixo no programa.
+          03 productReorderPt   pic 9(05).
+      *> "Y" = produto descontinuado (mantido no arquivo pela chave,
+      *> mas fora de circulacao); "N" = ativo. Atualizado apenas pelo
+      *> programa de manutencao (prodmnt), nunca pelo samplezap.
+          03 productDiscontinued pic x(01).
+             88 product-Discontinued value "Y".
+             88 product-Active       value "N".
