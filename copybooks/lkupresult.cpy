@@ -0,0 +1,18 @@
+      *> ---------------------------------------------------------
+      *> lkupresult.cpy
+      *> result of one product lookup through prodlkup. lkStatus is
+      *> "ok" (found) or "no" (not found) - same values samplezap
+      *> already used for ws-status.
+      *> ---------------------------------------------------------
+       01 lkupResult.
+          03 lkStatus       pic x(02).
+          03 lkName         pic x(150).
+          03 lkCategory     pic x(100).
+          03 lkQuantity     pic ZZZZZ.
+      *> preco ja formatado no locale pedido (lk-locale, na chamada a
+      *> prodlkup) - virgula decimal para "BR", ponto decimal para os
+      *> demais, ambos com separador de milhar
+          03 lkPriceText    pic x(15).
+          03 lkDescription  pic x(300).
+          03 lkURL          pic x(300).
+          03 lkStockStatus  pic x(08).
