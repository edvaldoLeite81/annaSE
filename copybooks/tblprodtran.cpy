@@ -0,0 +1,25 @@
+      *> ---------------------------------------------------------
+      *> tblprodtran.cpy
+      *> layout of one transaction fed into prodmnt (the tblProduct
+      *> maintenance program). tranAction: "A" add, "U" update,
+      *> "D" discontinue. On "U" any field left blank/zero keeps the
+      *> value already on file - only non-blank/non-zero fields are
+      *> applied. "D" only needs tranAction and tranCode.
+      *> ---------------------------------------------------------
+       01 tblProductTranRec.
+          03 tranAction         pic x(01).
+             88 tran-Add           value "A".
+             88 tran-Update         value "U".
+             88 tran-Discontinue    value "D".
+          03 tranCode           pic x(15).
+          03 tranName           pic x(150).
+          03 tranCategory       pic x(100).
+      *> mesma edited picture de productQuantity - o valor ja vem
+      *> formatado no arquivo de transacoes, igual ao que ja fica
+      *> gravado hoje em tblProduct. tranPrice, por outro lado, e
+      *> valor bruto (sem edicao), igual a productPrice.
+          03 tranQuantity       pic ZZZZZ.
+          03 tranPrice          pic 9(06)v99.
+          03 tranURL            pic x(300).
+          03 tranDescription    pic x(300).
+          03 tranReorderPt      pic 9(05).
